@@ -1,4 +1,60 @@
 *> Program Created by Gregory Campbell
+*>
+*>Modification History:
+*>2026-08-09 GC batch mode - process a manifest of files in one run
+*>           instead of one ACCEPT fname at a time.  Each file in the
+*>           manifest gets its own numbered stats output so a batch
+*>           of 30-40 overnight files no longer clobbers stats.txt.
+*>2026-08-09 GC added STATHIST - a dated line is appended to it every
+*>           run so word/sentence counts can be tracked over time
+*>           instead of only ever seeing the latest stats.txt.
+*>2026-08-09 GC added wordfreq report - statCheck now remembers the
+*>           actual word text as it walks the line so the top 25
+*>           most frequent words can be reported per file.
+*>2026-08-09 GC added stats.csv - one comma delimited record per file
+*>           processed, appended, so the numbers can be loaded
+*>           straight into the reporting spreadsheet instead of
+*>           being retyped out of stats.txt by hand.
+*>2026-08-09 GC added a checkpoint every 500 lines so a large file
+*>           that abends partway through can be restarted from where
+*>           it left off instead of reprocessing from line one.
+*>2026-08-09 GC added WORDSTAT.PRM - a SYSIN-style parameter file so
+*>           the mode and filename can be supplied ahead of time for
+*>           an unattended overnight run instead of always waiting
+*>           on the ACCEPT prompts.
+*>2026-08-09 GC sentence terminators and word-separating punctuation
+*>           now load from PUNCTAB.DAT at startup instead of being
+*>           hardcoded, so other document types (legal docs with
+*>           semicolons, etc) can use their own rules.
+*>2026-08-09 GC statCheck now flags any character that is not a
+*>           space, a letter, a digit, a sentence terminator or a
+*>           known punctuation mark, and reports the line to
+*>           STATS-ERRORS.TXT, to catch garbled/binary input.
+*>2026-08-09 GC added longest word, longest sentence and a Flesch-
+*>           Kincaid style readability grade to stats.txt so the
+*>           editorial team doesn't need a separate tool for that.
+*>2026-08-09 GC added WORDSTAT.AUD - one appended line per run with
+*>           who ran it, when, the file processed, and the resulting
+*>           input/output file status, for after-the-fact review of
+*>           overnight batches.
+*>2026-08-09 GC review pass: guarded the sentence/word average and
+*>           readability divides against a zero divisor so a short
+*>           file no longer leaves the previous file's numbers
+*>           sitting in stats.txt/STATHIST/stats.csv; stopped
+*>           flushing the word being built on internal punctuation
+*>           and digits so contractions and hyphenated words are no
+*>           longer split for wordfreq/longest-word; flush the final
+*>           word of the file at end of job; checked freqFS on the
+*>           wordfreq report the same as the other report writers;
+*>           checkpoint restart now replays the skipped lines back
+*>           through statCheck so the word-freq table and longest
+*>           word/sentence carry forward correctly instead of only
+*>           the four counters the checkpoint record holds; added a
+*>           WORDSTAT.CKB batch checkpoint so a restarted manifest
+*>           run picks up after the last file that finished instead
+*>           of reprocessing it; and flagged input lines over 80
+*>           characters to STATS-ERRORS.TXT since the runtime splits
+*>           them rather than erroring.
 
         identification division.
         program-id. wordStat.
@@ -11,23 +67,175 @@
         select input-file assign to dynamic fname
                 organization is line sequential
                 file status is inputFS.
-        select output-file assign to "stats.txt"
+        select output-file assign to dynamic outFName
                 organization is line sequential
                 file status is outputFS.
+*>manifest-file holds the list of files to run in batch mode, one
+*>filename per line, same pic x(30) shape as fname
+        select manifest-file assign to dynamic manifestName
+                organization is line sequential
+                file status is manifestFS.
+*>stathist-file is opened in extend mode so every run adds a line
+*>instead of replacing the ones already there
+        select stathist-file assign to "STATHIST.TXT"
+                organization is line sequential
+                file status is histFS.
+*>freq-file gets the top-25 word frequency report for the file
+*>just analyzed
+        select freq-file assign to dynamic outFreqName
+                organization is line sequential
+                file status is freqFS.
+*>csv-file is the machine-readable twin of STATHIST, appended to so
+*>the spreadsheet/BI tool can load it directly
+        select csv-file assign to "STATS.CSV"
+                organization is line sequential
+                file status is csvFS.
+*>ckpt-file holds one record - the file currently in progress and
+*>how far readFile got, so a rerun of the same file can pick up
+*>where the last attempt left off instead of starting over
+        select ckpt-file assign to "WORDSTAT.CKP"
+                organization is line sequential
+                file status is ckptFS.
+*>parm-file lets an operator (or the batch scheduler) stage the mode
+*>and target filename ahead of time instead of sitting at the
+*>ACCEPT prompts
+        select parm-file assign to "WORDSTAT.PRM"
+                organization is line sequential
+                file status is parmFS.
+*>punct-file lets a document type override which characters end a
+*>sentence and which are treated as word-separating punctuation -
+*>see loadPunctTable for the record layout and the defaults used
+*>when the file is not there
+        select punct-file assign to "PUNCTAB.DAT"
+                organization is line sequential
+                file status is punctFS.
+*>err-file collects one line per input line whose character
+*>classification didn't reconcile - garbled or mis-encoded input
+        select err-file assign to "STATS-ERRORS.TXT"
+                organization is line sequential
+                file status is errFS.
+*>audit-file gets one appended line per run - who ran it, when, on
+*>what file, and the resulting file status of the input and output
+*>files, so anyone reviewing a batch after the fact can see who ran
+*>what without having to ask around
+        select audit-file assign to "WORDSTAT.AUD"
+                organization is line sequential
+                file status is auditFS.
+*>batch-ckpt-file bookmarks how many manifest entries a batch run has
+*>fully finished, so a rerun of the same manifest after an abend
+*>picks up on the next entry instead of reprocessing files that
+*>already completed and duplicating their STATHIST/STATS.CSV/
+*>WORDSTAT.AUD rows
+        select batch-ckpt-file assign to "WORDSTAT.CKB"
+                organization is line sequential
+                file status is batchCkptFS.
 
         data division.
         file section.
 *>Declaration of all the variables used throughout the program
         fd input-file.
             01 finput      pic x(80).
-        fd output-file. 
+        fd output-file.
             01 foutput     pic x(80).
+        fd manifest-file.
+            01 manifest-line pic x(30).
+        fd stathist-file.
+            01 histout     pic x(100).
+        fd freq-file.
+            01 freqout     pic x(40).
+        fd csv-file.
+            01 csvout      pic x(100).
+        fd ckpt-file.
+            01 ckptout     pic x(80).
+        fd parm-file.
+            01 parm-line   pic x(30).
+        fd punct-file.
+*>each record is a type code (S=sentence terminator, P=punctuation)
+*>followed by the single character it applies to
+            01 punct-line.
+               02  punct-line-type   pic x.
+               02  punct-line-char   pic x.
+        fd err-file.
+            01 errout      pic x(100).
+        fd audit-file.
+            01 auditout    pic x(100).
+        fd batch-ckpt-file.
+            01 batchckptout pic x(40).
 
         working-storage section.
         77  endOfFile        pic 9        value 1.
         77  inputFS          pic xx.
         77  outputFS         pic xx.
+        77  manifestFS       pic xx.
+        77  histFS           pic xx.
+        77  freqFS           pic xx.
+        77  csvFS            pic xx.
+        77  csvLine          pic x(100).
+        77  ckptFS           pic xx.
+        77  ckptFileName     pic x(20)    value "WORDSTAT.CKP".
+        77  ckptRC           pic 9(9)     comp-5.
+        77  lineNum          pic 9(7)     comp  value 0.
+        77  resumeLines      pic 9(7)     comp  value 0.
+        77  ckptEvery        pic 9(4)     comp  value 500.
+        77  ckptQuot         pic 9(7)     comp.
+        77  ckptRem          pic 9(4)     comp.
+        77  batchCkptFS      pic xx.
+        77  batchCkptFileName pic x(20)   value "WORDSTAT.CKB".
+        77  batchCkptRC      pic 9(9)     comp-5.
+        77  batchSkipCount   pic 9(7)     comp  value 0.
+        77  parmFS           pic xx.
+        77  parmTarget       pic x(30).
+        77  havePARMMode     pic x        value "N".
+            88  parm-mode-given     value "Y".
+        77  havePARMTarget   pic x        value "N".
+            88  parm-target-given   value "Y".
+        77  punctFS          pic xx.
+
+*>table of characters that count as sentence terminators, loaded
+*>from PUNCTAB.DAT (or defaulted to . ! ? if it isn't there)
+        01  term-table.
+           02  term-entry      occurs 20 times  pic x.
+        77  termCount        pic s9(2)    comp  value 0.
+        77  termIdx          pic s9(2)    comp.
+        77  isTermFlag       pic x        value "N".
+            88  is-sent-term        value "Y".
+
+*>table of characters treated as word-separating punctuation rather
+*>than an unclassified/garbled character - see req for reconciling
+*>garbled input
+        01  punct-table.
+           02  punct-entry     occurs 20 times  pic x.
+        77  punctCount       pic s9(2)    comp  value 0.
+        77  punctIdx         pic s9(2)    comp.
+        77  isPunctFlag      pic x        value "N".
+            88  is-word-punct       value "Y".
+        77  errFS            pic xx.
+        77  fileMissingFlag  pic x        value "N".
+            88  file-missing        value "Y".
+        77  lineUnclass      pic s9(4)    comp  value 0.
+        77  runDate          pic 9(8).
+        77  auditFS          pic xx.
+        77  auditUser        pic x(8).
+        77  auditRunDate     pic 9(8).
+        77  auditRunTime     pic 9(8).
+        77  auditInputFS     pic xx.
+        77  auditOutputFS    pic xx.
         77  fname            pic x(30).
+        77  manifestName     pic x(30).
+        77  outFName         pic x(30).
+        77  outFreqName      pic x(30).
+        77  runMode          pic x.
+            88  mode-single      value "S".
+            88  mode-batch       value "B".
+        77  fileCounter      pic 9(4)  comp  value 0.
+        77  fileCounterEd    pic 9(4).
+
+*>longest word/sentence seen so far in the file, and the word count
+*>of the sentence statCheck is currently walking through
+        77  longestWord      pic s9(4)    comp  value 0.
+        77  longestSent      pic s9(4)    comp  value 0.
+        77  curSentWords     pic s9(4)    comp  value 0.
+        77  readScore        pic s9(4)v9  comp-3.
 
         01  numSent          pic s9(7)    comp.
         01  numWords         pic s9(7)    comp.
@@ -37,12 +245,41 @@
         01  skip             pic s9(2)    comp.
         01  input-area.
            02 charScan         pic x        occurs 80 times.
+
+*>curWordText accumulates the word statCheck is currently walking
+*>through, flushed into word-freq-table whenever a word boundary
+*>(space, punctuation or a sentence terminator) is hit
+        77  curWordText      pic x(20).
+        77  curWordLen       pic s9(2)    comp.
+
+*>curWordActualLen tracks the true length of the word statCheck is
+*>walking through, even past the 20-char point where curWordLen stops
+*>growing, so the longest-word stat isn't truncated by the word-freq
+*>buffer size
+        77  curWordActualLen pic s9(4)    comp  value 0.
+        01  word-freq-table.
+           02  wf-entry        occurs 500 times indexed by wfIdx.
+               03  wf-word       pic x(20).
+               03  wf-count      pic s9(6)   comp.
+        77  wfTotal          pic s9(4)    comp.
+        77  bestIdx          pic s9(4)    comp.
+        77  bestCount        pic s9(6)    comp.
+        77  srchIdx          pic s9(4)    comp.
+        77  rptRank          pic s9(2)    comp.
+        77  worstIdx         pic s9(4)    comp.
+        77  worstCount       pic s9(6)    comp.
+        01  freq-title.
+           02  filler        pic x(25)   value "TOP WORDS IN INPUT FILE:".
+        01  freq-line.
+           02  freq-word-out   pic x(20).
+           02  filler          pic x       value space.
+           02  freq-count-out  pic -(6)9.
          01  output-title.
            02  filler        pic x(20)    value "INPUT TEXT ANALYZED:".
         01 output-underline.
-           02  filler        pic x(40)    
+           02  filler        pic x(40)
                     value "----------------------------------------".
-           02  filler        pic x(40)    
+           02  filler        pic x(40)
                     value "----------------------------------------".
         01 output-area.
            02  filler        pic x        value space.
@@ -60,49 +297,469 @@
            02  filler        pic x(16)    value "number of nums=".
            02  outNums       pic -(7)9.
         01 output-stat-5.
-           02  filler        pic x(33)    
+           02  filler        pic x(33)
                     value "average number of words/sentence=".
            02  averWordSent  pic -(4)9.9.
          01 output-stat-6.
-           02  filler        pic x(31)    
+           02  filler        pic x(31)
                     value "average number of symbols/word=".
            02  averCharWord  pic -(4)9.9.
-            
-*>Program starts by asking the user to input the name of the file that will be analyzed
+        01 output-stat-7.
+           02  filler        pic x(26)
+                    value "longest word (characters)=".
+           02  outLongWord   pic -(4)9.
+        01 output-stat-8.
+           02  filler        pic x(25)
+                    value "longest sentence (words)=".
+           02  outLongSent   pic -(4)9.
+        01 output-stat-9.
+           02  filler        pic x(35)
+                    value "readability (Flesch-Kincaid grade)=".
+           02  outReadScore  pic -(4)9.9.
+*>one line of trend history - a snapshot of a single run's stats
+        01  hist-record.
+           02  hist-date       pic 9(8).
+           02  filler          pic x        value space.
+           02  hist-fname      pic x(30).
+           02  filler          pic x        value space.
+           02  hist-sent       pic -(7)9.
+           02  filler          pic x        value space.
+           02  hist-words      pic -(7)9.
+           02  filler          pic x        value space.
+           02  hist-char       pic -(7)9.
+           02  filler          pic x        value space.
+           02  hist-nums       pic -(7)9.
+           02  filler          pic x        value space.
+           02  hist-averwsent  pic -(4)9.9.
+           02  filler          pic x        value space.
+           02  hist-avercword  pic -(4)9.9.
+*>one checkpoint record - the file in progress, how many lines of it
+*>have been read, and the running totals as of that point
+        01  ckpt-record.
+           02  ckpt-fname       pic x(30).
+           02  filler           pic x        value space.
+           02  ckpt-linenum     pic 9(7).
+           02  filler           pic x        value space.
+           02  ckpt-sent        pic 9(7).
+           02  filler           pic x        value space.
+           02  ckpt-words       pic 9(7).
+           02  filler           pic x        value space.
+           02  ckpt-char        pic 9(7).
+           02  filler           pic x        value space.
+           02  ckpt-nums        pic 9(7).
+*>bookmarks how many manifest entries a batch run has fully
+*>completed - restart of the same manifest skips this many lines
+*>instead of reprocessing files that already finished
+        01  batch-ckpt-record.
+           02  batchckpt-manifest  pic x(30).
+           02  filler              pic x        value space.
+           02  batchckpt-count     pic 9(7).
+*>one entry in the reconciliation error report - a line whose
+*>characters did not all classify as space/letter/digit/terminator/
+*>known punctuation
+        01  err-record.
+           02  err-fname        pic x(30).
+           02  filler           pic x        value space.
+           02  err-linenum      pic z(6)9.
+           02  filler           pic x(20)
+                    value " unclassified chars=".
+           02  err-unclass      pic z(3)9.
+*>flags a line that came back longer than the 80 character input
+*>record and was split/truncated by the runtime - the reconciliation
+*>check only sees the 80 bytes that fit in charScan, so a line like
+*>this needs its own explicit flag
+        01  long-line-record.
+           02  lle-fname        pic x(30).
+           02  filler           pic x        value space.
+           02  lle-linenum      pic z(6)9.
+           02  filler           pic x(33)
+                    value " line exceeds 80 chars, truncated".
+*>flags a manifest entry whose file could not be opened, so a batch
+*>run can skip it and move on to the next entry instead of stopping
+        01  missing-file-record.
+           02  mfe-fname        pic x(30).
+           02  filler           pic x(24)
+                    value " file not found, skipped".
+*>one line of run history for the audit log - who ran wordStat, when,
+*>against which file, and the file status the input and output files
+*>ended up with
+        01  audit-record.
+           02  audit-date       pic 9(8).
+           02  filler           pic x        value space.
+           02  audit-time       pic 9(8).
+           02  filler           pic x        value space.
+           02  audit-user       pic x(8).
+           02  filler           pic x        value space.
+           02  audit-fname      pic x(30).
+           02  filler           pic x(9)
+                    value " inputfs=".
+           02  audit-inputfs    pic xx.
+           02  filler           pic x(10)
+                    value " outputfs=".
+           02  audit-outputfs   pic xx.
+
+*>Program starts by checking for a staged parameter file so it can
+*>run unattended - if there isn't one it falls back to asking
+*>whether this run is a single interactive file or a batch run
+*>driven from a manifest of filenames
         procedure division.
-            display "Input filename: ".
-            accept fname.
-            
-*>checks if file exists, program ends if it doesnt exist
-            open input input-file.    
+            perform loadPunctTable.
+            perform getRunParms.
+
+            if not parm-mode-given
+                display "Batch or Single (B/S): "
+                accept runMode
+            end-if.
+
+            if mode-batch
+                perform processBatch
+            else
+                perform processSingle
+            end-if.
+
+            stop run.
+
+*>reads WORDSTAT.PRM if it is present - first line is the run mode
+*>(B or S), second line is the target filename (a single input file
+*>for S, or a manifest name for B).  Missing lines just mean that
+*>piece still comes from the ACCEPT prompt
+        getRunParms.
+            open input parm-file.
+            if parmFS = "00"
+                read parm-file into runMode
+                    at end move "10" to parmFS
+                end-read
+                if parmFS = "00"
+                    move "Y" to havePARMMode
+                    read parm-file into parmTarget
+                        at end move "10" to parmFS
+                    end-read
+                    if parmFS = "00"
+                        move "Y" to havePARMTarget
+                    end-if
+                end-if
+                close parm-file
+            end-if.
+
+*>loads the sentence-terminator and word-punctuation tables from
+*>PUNCTAB.DAT once at startup - if the file isn't staged, the
+*>original hardcoded . ! ? terminators are used instead
+*>note this is a full replacement, not an addition: if PUNCTAB.DAT
+*>is staged at all, loadDefaultPunct below is never called, so any
+*>terminator/punctuation mark not re-listed in PUNCTAB.DAT (a plain
+*>period, say) stops being recognized anywhere in the file. anyone
+*>staging a custom PUNCTAB.DAT to add a mark needs to also list the
+*>defaults they still want kept
+        loadPunctTable.
+            compute termCount = 0.
+            compute punctCount = 0.
+
+            open input punct-file.
+            if punctFS = "00"
+                perform readPunctLine
+                    until punctFS = "10"
+                close punct-file
+            else
+                perform loadDefaultPunct
+            end-if.
+
+        readPunctLine.
+            read punct-file into punct-line
+                at end move "10" to punctFS
+            end-read.
+            if punctFS not = "10"
+                if punct-line-type = "S"
+                    if termCount < 20
+                        compute termCount = termCount + 1
+                        move punct-line-char to term-entry(termCount)
+                    end-if
+                else
+                    if punct-line-type = "P"
+                        if punctCount < 20
+                            compute punctCount = punctCount + 1
+                            move punct-line-char to punct-entry(punctCount)
+                        end-if
+                    end-if
+                end-if
+            end-if.
+
+*>the classic wordStat rules - a period, exclamation point or
+*>question mark ends a sentence, a handful of common marks are
+*>word-separating punctuation
+        loadDefaultPunct.
+            compute termCount = 3.
+            move "." to term-entry(1).
+            move "!" to term-entry(2).
+            move "?" to term-entry(3).
+
+            compute punctCount = 8.
+            move "," to punct-entry(1).
+            move ";" to punct-entry(2).
+            move ":" to punct-entry(3).
+            move quote to punct-entry(4).
+            move "'" to punct-entry(5).
+            move "(" to punct-entry(6).
+            move ")" to punct-entry(7).
+            move "-" to punct-entry(8).
+
+*>sets is-sent-term if the character at charScan(linePos) is one of
+*>the configured sentence terminators
+        checkIsTerm.
+            move "N" to isTermFlag.
+            compute termIdx = 1.
+            perform searchTermTable
+                until termIdx > termCount.
+
+        searchTermTable.
+            if term-entry(termIdx) = charScan(linePos)
+                move "Y" to isTermFlag
+                compute termIdx = termCount
+            end-if.
+            compute termIdx = termIdx + 1.
+
+*>sets is-word-punct if the character at charScan(linePos) is one of
+*>the configured word-separating punctuation marks
+        checkIsPunct.
+            move "N" to isPunctFlag.
+            compute punctIdx = 1.
+            perform searchPunctTable
+                until punctIdx > punctCount.
+
+        searchPunctTable.
+            if punct-entry(punctIdx) = charScan(linePos)
+                move "Y" to isPunctFlag
+                compute punctIdx = punctCount
+            end-if.
+            compute punctIdx = punctIdx + 1.
+
+*>handles the original one-at-a-time interactive case, output always
+*>goes to stats.txt like before
+        processSingle.
+            if parm-target-given
+                move parmTarget to fname
+            else
+                display "Input filename: "
+                accept fname
+            end-if.
+            move "stats.txt" to outFName.
+            move "wordfreq.txt" to outFreqName.
+            perform processOneFile.
+
+*>handles batch mode - reads the manifest of filenames one at a time
+*>and runs each one through processOneFile, numbering the stats
+*>output per file so nothing gets clobbered
+        processBatch.
+            if parm-target-given
+                move parmTarget to manifestName
+            else
+                display "Manifest filename: "
+                accept manifestName
+            end-if.
+
+            open input manifest-file.
+            if manifestFS not = "00"
+                display "Manifest not found: ", manifestName
+                stop run
+            end-if.
+
+            compute fileCounter = 0.
+
+*>if an earlier run of this same manifest abended partway through,
+*>pick up on the entry after the last one that finished instead of
+*>reprocessing files that already completed
+            perform checkForBatchCheckpoint.
+            if batchSkipCount > 0
+                perform skipManifestLines
+                    until fileCounter = batchSkipCount or manifestFS = "10"
+            end-if.
+
+            perform readManifest
+                until manifestFS = "10".
+
+            close manifest-file.
+            perform clearBatchCheckpoint.
+
+*>looks for a leftover batch checkpoint for this same manifest and,
+*>if found, restores how many entries had already completed
+        checkForBatchCheckpoint.
+            move 0 to batchSkipCount.
+            open input batch-ckpt-file.
+            if batchCkptFS = "00"
+                read batch-ckpt-file into batch-ckpt-record
+                if batchCkptFS = "00" and batchckpt-manifest = manifestName
+                    move batchckpt-count to batchSkipCount
+                end-if
+                close batch-ckpt-file
+            end-if.
+
+*>reads and discards one manifest entry that a prior run of this
+*>batch already finished - only the position advances, the file
+*>itself is not reprocessed
+        skipManifestLines.
+            read manifest-file into fname
+                at end move "10" to manifestFS
+            end-read.
+            if manifestFS not = "10"
+                compute fileCounter = fileCounter + 1
+            end-if.
+
+        readManifest.
+            read manifest-file into fname
+                at end move "10" to manifestFS
+            end-read.
+            if manifestFS not = "10"
+                compute fileCounter = fileCounter + 1
+                move fileCounter to fileCounterEd
+                string "STATS" delimited by size
+                       fileCounterEd delimited by size
+                       ".TXT" delimited by size
+                       into outFName
+                string "WORDF" delimited by size
+                       fileCounterEd delimited by size
+                       ".TXT" delimited by size
+                       into outFreqName
+                perform processOneFile
+                perform writeBatchCheckpoint
+            end-if.
+
+*>records how many manifest entries have completed successfully so
+*>far in this batch, so an abend partway through can resume after
+*>the last one that finished instead of redoing it
+        writeBatchCheckpoint.
+            move manifestName to batchckpt-manifest.
+            move fileCounter  to batchckpt-count.
+
+            open output batch-ckpt-file.
+            if batchCkptFS not = "00"
+                display "Could not write batch checkpoint: ",
+                        batchCkptFileName
+            else
+                write batchckptout from batch-ckpt-record
+                close batch-ckpt-file
+            end-if.
+
+*>the batch finished normally, so its checkpoint is no longer needed
+        clearBatchCheckpoint.
+            call "CBL_DELETE_FILE" using batchCkptFileName
+                returning batchCkptRC.
+
+*>runs one input file all the way through - open, scan, write stats,
+*>close - shared by both single and batch mode. a missing file is
+*>logged and skipped rather than stopping the run, so one bad entry
+*>in an overnight batch manifest doesn't take down the whole job
+        processOneFile.
+            compute endOfFile = 1.
+            compute lineNum = 0.
+            compute resumeLines = 0.
+            move "N" to fileMissingFlag.
+
+*>checks if file exists
+            open input input-file.
             if inputFS not = "00"
                 if inputFS = "35"
-                    display "File not found: ", fname
-                    stop run
+                    move "Y" to fileMissingFlag
                 end-if
             end-if.
-            
-            open output output-file.
-            
-            write foutput from output-title after advancing 0 lines.
-            
+
+            if file-missing
+                perform reportMissingFile
+            else
+                perform runOneFile
+            end-if.
+
+*>logs a manifest entry whose file could not be found - a note in
+*>STATS-ERRORS.TXT so the run can be reconciled afterward, and an
+*>audit row so the run log still shows an entry for every file the
+*>batch attempted, including the ones it couldn't open
+        reportMissingFile.
+            display "File not found: ", fname.
+
+            open extend err-file.
+            if errFS = "05" or errFS = "35"
+                close err-file
+                open output err-file
+            end-if.
+            move fname to mfe-fname.
+            write errout from missing-file-record.
+            close err-file.
+
+            move "35"   to auditInputFS.
+            move spaces to auditOutputFS.
+            perform writeAuditLog.
+
+*>does the actual scan-and-report work for one input file that is
+*>known to exist
+        runOneFile.
             compute numSent = 0.
             compute numWords = 0.
             compute numChar = 0.
             compute numNums = 0.
-            
+
+            compute wfTotal = 0.
+            compute curWordLen = 0.
+            compute curWordActualLen = 0.
+            move spaces to curWordText.
+
+            compute longestWord = 0.
+            compute longestSent = 0.
+            compute curSentWords = 0.
+
+*>if a checkpoint from an earlier, interrupted run of this same
+*>file is sitting around, pick up where it left off
+            perform checkForCheckpoint.
+
+            open output output-file.
+
+*>STATS-ERRORS.TXT is opened once per input file here (instead of
+*>once per flagged line) so a badly garbled file with many
+*>consecutive bad lines doesn't pay for an extend-open/close per
+*>line - it's closed again down at the bottom of this paragraph
+            open extend err-file.
+            if errFS = "05" or errFS = "35"
+                close err-file
+                open output err-file
+            end-if.
+
+            write foutput from output-title after advancing 0 lines.
+
+            if resumeLines > 0
+                perform skipCheckpointedLines
+                    until lineNum = resumeLines or endOfFile = 0
+            end-if.
+
 *> calls function that runs until the file is completely analyzed
             perform readFile
                 until endOfFile is = 0.
-            
+
+*>the last word of the file has no trailing space or terminator to
+*>flush it on, so flush whatever is still in progress here
+            perform flushWord.
+
 *>stat values are moved into output variables and all output
-*>is put onto the output file  
+*>is put onto the output file
             compute outSent = numSent.
             compute outWords =  numWords.
             compute outChar = numChar.
             compute outNums = numNums.
-            compute averWordSent = numWords / numSent.
-            compute averCharWord = numChar / numWords.
+            if numSent = 0
+                compute averWordSent = 0
+            else
+                compute averWordSent = numWords / numSent
+            end-if.
+            if numWords = 0
+                compute averCharWord = 0
+            else
+                compute averCharWord = numChar / numWords
+            end-if.
+            compute outLongWord = longestWord.
+            compute outLongSent = longestSent.
+            if numSent = 0 or numWords = 0
+                compute readScore = 0
+            else
+                compute readScore = 0.39 * (numWords / numSent)
+                                  + 11.8 * (numChar / numWords) - 15.59
+            end-if.
+            compute outReadScore = readScore.
             write foutput from output-underline after advancing 1 line.
             write foutput from output-stat-1 after advancing 1 line.
             write foutput from output-stat-2 after advancing 1 line.
@@ -110,57 +767,374 @@
             write foutput from output-stat-4 after advancing 1 line.
             write foutput from output-stat-5 after advancing 1 line.
             write foutput from output-stat-6 after advancing 1 line.
+            write foutput from output-stat-7 after advancing 1 line.
+            write foutput from output-stat-8 after advancing 1 line.
+            write foutput from output-stat-9 after advancing 1 line.
             write foutput from output-underline after advancing 1 line.
-                       
+
             close input-file.
             close output-file.
-            
-            display "Word Statistics generated to stats.txt".
-            
-            stop run.
+            close err-file.
+            move inputFS  to auditInputFS.
+            move outputFS to auditOutputFS.
+
+            perform clearCheckpoint.
+
+            perform writeHistory.
+            perform writeWordFreq.
+            perform writeCsv.
+            perform writeAuditLog.
+
+            display "Word Statistics generated to ", outFName.
+
+*>looks for a leftover checkpoint from an earlier run of this same
+*>file and, if found, restores the number of lines already
+*>accounted for - the running totals themselves (including the
+*>word-freq table and the longest word/sentence seen so far) are
+*>rebuilt by replaying those lines back through statCheck in
+*>skipCheckpointedLines rather than trusted from the checkpoint
+*>record, so every stat stays in step with the same span of lines
+        checkForCheckpoint.
+            open input ckpt-file.
+            if ckptFS = "00"
+                read ckpt-file into ckpt-record
+                if ckptFS = "00" and ckpt-fname = fname
+                    move ckpt-linenum to resumeLines
+                end-if
+                close ckpt-file
+            end-if.
+
+*>replays the lines already accounted for by the checkpoint being
+*>resumed from back through statCheck, echoing each one to the output
+*>listing exactly as readFile does for a live line, so a resumed run's
+*>stats.txt is the same complete transcript an uninterrupted run would
+*>have produced. every running total (sentence/word/char/num counts,
+*>the word-freq table, longest word/sentence) is rebuilt from them the
+*>same way, instead of only trusting the four totals the checkpoint
+*>record itself holds
+        skipCheckpointedLines.
+            read input-file into input-area
+                at end compute endOfFile = 0
+            end-read.
+            if endOfFile not = 0
+                compute lineNum = lineNum + 1
+                move input-area to out-line
+                write foutput from output-area after advancing 1 line
+                compute linePos = 0
+                perform statCheck
+                    until linePos is > 80 or endOfFile is = 0
+            end-if.
+
+*>records how far readFile has gotten, along with the running
+*>totals, so a rerun can resume from here instead of line one
+        writeCheckpoint.
+            move fname    to ckpt-fname.
+            move lineNum  to ckpt-linenum.
+            move numSent  to ckpt-sent.
+            move numWords to ckpt-words.
+            move numChar  to ckpt-char.
+            move numNums  to ckpt-nums.
+
+            open output ckpt-file.
+            if ckptFS not = "00"
+                display "Could not write checkpoint: ", ckptFileName
+            else
+                write ckptout from ckpt-record
+                close ckpt-file
+            end-if.
+
+*>the file finished normally, so the checkpoint for it is no longer
+*>needed
+        clearCheckpoint.
+            call "CBL_DELETE_FILE" using ckptFileName
+                returning ckptRC.
+
+*>appends one line to STATS-ERRORS.TXT flagging a line whose
+*>characters did not fully classify as space/letter/digit/
+*>terminator/known punctuation - err-file is opened and closed
+*>once per input file, in processOneFile, not here
+        writeErrorLine.
+            move fname       to err-fname.
+            move lineNum     to err-linenum.
+            move lineUnclass to err-unclass.
+
+            write errout from err-record.
+
+*>appends one line to STATS-ERRORS.TXT flagging a line that came
+*>back longer than the 80 character input record and was split/
+*>truncated by the runtime - err-file is opened and closed once
+*>per input file, in processOneFile, not here
+        writeLongLineError.
+            move fname   to lle-fname.
+            move lineNum to lle-linenum.
+
+            write errout from long-line-record.
+
+*>appends one dated line to STATHIST.TXT for this run so the stats
+*>for a given document can be tracked over time
+        writeHistory.
+            accept runDate from date yyyymmdd.
+            move runDate      to hist-date.
+            move fname        to hist-fname.
+            move outSent      to hist-sent.
+            move outWords     to hist-words.
+            move outChar      to hist-char.
+            move outNums      to hist-nums.
+            move averWordSent to hist-averwsent.
+            move averCharWord to hist-avercword.
+
+            open extend stathist-file.
+            if histFS = "05" or histFS = "35"
+                close stathist-file
+                open output stathist-file
+            end-if.
+            write histout from hist-record.
+            close stathist-file.
+
+*>appends one comma delimited record of this run's six stats to
+*>stats.csv so it can be loaded straight into a spreadsheet
+        writeCsv.
+            move spaces to csvLine.
+            string function trim(fname)         delimited by size
+                   ","                          delimited by size
+                   function trim(outSent)       delimited by size
+                   ","                          delimited by size
+                   function trim(outWords)      delimited by size
+                   ","                          delimited by size
+                   function trim(outChar)       delimited by size
+                   ","                          delimited by size
+                   function trim(outNums)       delimited by size
+                   ","                          delimited by size
+                   function trim(averWordSent)  delimited by size
+                   ","                          delimited by size
+                   function trim(averCharWord)  delimited by size
+                   into csvLine
+            end-string.
+
+            open extend csv-file.
+            if csvFS = "05" or csvFS = "35"
+                close csv-file
+                open output csv-file
+            end-if.
+            move csvLine to csvout.
+            write csvout.
+            close csv-file.
+
+*>appends one line to WORDSTAT.AUD recording who ran wordStat, when,
+*>which file it ran against, and the file status the input and
+*>output files ended up with, so a batch run can be audited later
+        writeAuditLog.
+            accept auditRunDate from date yyyymmdd.
+            accept auditRunTime from time.
+            accept auditUser from environment "USER".
+            if auditUser = spaces
+                move "UNKNOWN " to auditUser
+            end-if.
+
+            move auditRunDate  to audit-date.
+            move auditRunTime  to audit-time.
+            move auditUser     to audit-user.
+            move fname         to audit-fname.
+            move auditInputFS  to audit-inputfs.
+            move auditOutputFS to audit-outputfs.
+
+            open extend audit-file.
+            if auditFS = "05" or auditFS = "35"
+                close audit-file
+                open output audit-file
+            end-if.
+            write auditout from audit-record.
+            close audit-file.
+
+*>writes the top 25 most frequent words seen in this file, highest
+*>count first, to the freq-file for this run
+        writeWordFreq.
+            open output freq-file.
+            if freqFS not = "00"
+                display "Could not create word frequency report: ",
+                        outFreqName
+            else
+                write freqout from freq-title
+                compute rptRank = 0
+                perform reportTopWord
+                    until rptRank = 25 or wfTotal = 0
+                close freq-file
+            end-if.
+
+*>finds the word with the highest remaining count and prints it,
+*>then knocks its count down so it isn't picked again
+        reportTopWord.
+            compute bestIdx = 0.
+            compute bestCount = -1.
+            compute srchIdx = 1.
+            perform findBestWord
+                until srchIdx > wfTotal.
+            if bestIdx > 0
+                compute rptRank = rptRank + 1
+                move wf-word(bestIdx) to freq-word-out
+                move wf-count(bestIdx) to freq-count-out
+                write freqout from freq-line
+                compute wf-count(bestIdx) = -1
+            else
+                compute wfTotal = 0
+            end-if.
+
+        findBestWord.
+            if wf-count(srchIdx) > bestCount
+                compute bestCount = wf-count(srchIdx)
+                compute bestIdx = srchIdx
+            end-if.
+            compute srchIdx = srchIdx + 1.
+
+*>adds one occurrence of curWordText to the word-freq-table, growing
+*>the table with a new entry the first time a word is seen. once the
+*>table's 500 distinct-word slots are all taken, a brand new word
+*>evicts whichever slot currently has the lowest count instead of
+*>being dropped, so a word that only starts showing up late in a
+*>large batch still has a chance at the top-25 report
+        recordWord.
+            compute wfIdx = 1.
+            perform searchWordSlot
+                until wfIdx > wfTotal or wf-word(wfIdx) = curWordText.
+            if wfIdx > wfTotal
+                if wfTotal < 500
+                    compute wfTotal = wfTotal + 1
+                    move curWordText to wf-word(wfTotal)
+                    compute wf-count(wfTotal) = 1
+                else
+                    perform findWorstWord
+                    move curWordText to wf-word(worstIdx)
+                    compute wf-count(worstIdx) = 1
+                end-if
+            else
+                compute wf-count(wfIdx) = wf-count(wfIdx) + 1
+            end-if.
+
+        searchWordSlot.
+            compute wfIdx = wfIdx + 1.
+
+*>finds the table slot with the lowest remaining count, to be
+*>reclaimed for a new word once the table is full
+        findWorstWord.
+            compute worstIdx = 1.
+            compute worstCount = wf-count(1).
+            compute srchIdx = 2.
+            perform findLowerWord
+                until srchIdx > wfTotal.
+
+        findLowerWord.
+            if wf-count(srchIdx) < worstCount
+                compute worstCount = wf-count(srchIdx)
+                compute worstIdx = srchIdx
+            end-if.
+            compute srchIdx = srchIdx + 1.
+
+*>the word statCheck was building has ended - record it (if any)
+*>and reset the buffer for the next word
+        flushWord.
+            if curWordLen > 0
+                perform recordWord
+                if curWordActualLen > longestWord
+                    compute longestWord = curWordActualLen
+                end-if
+            end-if.
+            move spaces to curWordText.
+            compute curWordLen = 0.
+            compute curWordActualLen = 0.
 
 *>function that goes through everyline of the file until end of file is reached
 *>writes every line of this file into the output file
 *>calls a function that looks at every character
         readFile.
            compute linePos = 81.
-           read input-file into input-area 
+           read input-file into input-area
                at end compute endOfFile = 0
            end-read.
            if endOfFile is not = 0
+               compute lineNum = lineNum + 1
                move input-area to out-line
                write foutput from output-area after advancing 1 line
+*>the runtime reports "06" when the line read back is longer than
+*>the 80 byte record area and had to be split/truncated to fit it
+               if inputFS = "06"
+                   perform writeLongLineError
+               end-if
            end-if.
            compute linePos = 0.
-           perform statCheck 
+           compute lineUnclass = 0.
+           perform statCheck
             until linePos is > 80 or endOfFile is = 0.
 
+           if endOfFile is not = 0
+*>every ckptEvery lines, save the running totals off to ckpt-file
+               divide lineNum by ckptEvery
+                   giving ckptQuot remainder ckptRem
+               if ckptRem = 0
+                   perform writeCheckpoint
+               end-if
+
+*>this line's characters didn't all classify - flag it so the file
+*>can be checked for garbled or mis-encoded input
+               if lineUnclass > 0
+                   perform writeErrorLine
+               end-if
+           end-if.
+
 *>function looks at every character in the file in order to determine
 *>what statistic can be found based on the character and possibly
 *>the character in after it depending on the character
        statCheck.
            compute skip = 0.
-           
+           perform checkIsTerm.
+
            if charScan(linePos) is equal to space
+               perform flushWord
                compute linePos = linePos + 1
                if charScan(linePos) is not equal to space
                    compute numWords = numWords + 1
-               else 
+                   compute curSentWords = curSentWords + 1
+               else
                    compute skip = skip + 1
-           else if charScan(linePos) is equal to "." or "!" or "?"
+           else if is-sent-term
+               perform flushWord
                compute numSent = numSent + 1
+               if curSentWords > longestSent
+                   compute longestSent = curSentWords
+               end-if
+               compute curSentWords = 0
                compute linePOs = linePos + 1
            else if charScan(linePos) is numeric
+*>a digit run doesn't end the word numWords is counting (numWords
+*>only breaks on a space or a sentence terminator), so the digit is
+*>folded into the word being built, the same as a letter would be,
+*>instead of being left out of it
+               compute curWordActualLen = curWordActualLen + 1
+               if curWordLen < 20
+                   compute curWordLen = curWordLen + 1
+                   move charScan(linePos) to curWordText(curWordLen:1)
+               end-if
                compute linePos = linePos + 1
                if charScan(linePos) is numeric
                     compute skip = skip + 1
                 else
                     compute numNums = numNums + 1
            else if charScan(linePos) is not alphabetic
+*>same reasoning as the digit run above - a comma, apostrophe,
+*>hyphen or other punctuation mark doesn't break numWords's word
+*>either, so leave the word in progress alone and only flag it if
+*>it doesn't reconcile against the configured punctuation table
+               perform checkIsPunct
+               if not is-word-punct and linePos > 0
+                   compute lineUnclass = lineUnclass + 1
+               end-if
                compute linePos = linePos + 1
            else
-               compute numChar = numChar + 1 
+               compute numChar = numChar + 1
+               compute curWordActualLen = curWordActualLen + 1
+               if curWordLen < 20
+                   compute curWordLen = curWordLen + 1
+                   move charScan(linePos) to curWordText(curWordLen:1)
+               end-if
                compute linePos = linePos + 1.
 
-       end-of-job. 
-
+       end-of-job.
